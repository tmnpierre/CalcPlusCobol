@@ -13,25 +13,108 @@
        PROGRAM-ID. CalcPlus.
        AUTHOR. Pierre.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+      *    Journal séquentiel de toutes les opérations effectuées.
+           SELECT CALC-LOG-FILE ASSIGN TO "CALCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+      *    Fichier de transactions pour le traitement en mode batch
+      *    (invoqué par JCL, une transaction par ligne).
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+      *    Rapport imprimé récapitulant la session (une ligne par
+      *    opération effectuée, avec sous-total et résultat final).
+           SELECT CALC-RPT-FILE ASSIGN TO "CALCRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+      *    Enregistrement du journal des calculs (une ligne par
+      *    opération effectuée). Le contenu est composé dans
+      *    WS-CALC-LOG-LINE puis transféré tel quel à l'écriture.
+       FD  CALC-LOG-FILE.
+       01  CALC-LOG-RECORD         PIC X(59).
+
+      *    Enregistrement de transaction batch: un opérande et le
+      *    code d'opération à appliquer sur le résultat courant.
+      *    TR-OPERAND est en texte (et non numérique avec signe en
+      *    zone) pour pouvoir être saisi ou généré tel quel, par
+      *    exemple "15.00" ou "-15.00", converti via FUNCTION NUMVAL
+      *    comme la saisie interactive (1210-VALIDATE-USER-INPUT).
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           05 TR-OPERATOR          PIC X(2).
+           05 TR-OPERAND           PIC X(10).
+
+      *    Enregistrement du rapport de session (une ligne de texte
+      *    par enregistrement). Le contenu est composé dans
+      *    WS-RPT-LINE puis transféré tel quel à l'écriture.
+       FD  CALC-RPT-FILE.
+       01  CALC-RPT-RECORD         PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+      *    États des fichiers utilisés par le programme.
+       01 WS-FILE-STATUSES.
+           05 WS-LOG-FILE-STATUS   PIC XX VALUE SPACES.
+           05 WS-TRANS-FILE-STATUS PIC XX VALUE SPACES.
+           05 WS-RPT-FILE-STATUS   PIC XX VALUE SPACES.
+
+      *    Ligne du journal des calculs, composée en mémoire avant
+      *    d'être transférée vers CALC-LOG-RECORD pour l'écriture.
+      *    CL-TIME (HHMMSScc, format ACCEPT FROM TIME) permet de
+      *    répondre à "qu'a-t-on calculé à 14h" le lendemain.
+       01 WS-CALC-LOG-LINE.
+           05 CL-OPERATOR-ID       PIC X(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 CL-TIME              PIC 9(8).
+           05 FILLER               PIC X VALUE SPACE.
+           05 CL-OPERAND-1         PIC -ZZZZ9.99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 CL-OP-CODE           PIC X(2).
+           05 FILLER               PIC X VALUE SPACE.
+           05 CL-OPERAND-2         PIC -ZZZZ9.99.
+           05 FILLER               PIC X VALUE SPACE.
+           05 CL-RESULT            PIC -ZZZZ9.99.
+           05 FILLER               PIC X(9) VALUE SPACES.
+
       *    Définition des variables utilisées pour les calculs.
        01 WS-MAIN-VARIABLES.
 
-      *    Le nombre actuellement saisi par l'utilisateur.
-           05 WS-CURRENT-NUM       PIC 9(3)V99.
+      *    Le nombre actuellement saisi par l'utilisateur. Signé pour
+      *    permettre la saisie d'ajustements négatifs.
+           05 WS-CURRENT-NUM       PIC S9(3)V99.
 
-      *    Stocke le résultat du calcul précédent ou initial.          
-           05 WS-PREVIOUS-RESULT   PIC 9(5)V99 VALUE ZERO.
-           
-      *    Résultat temporaire utilisé pour stocker le résultat des 
-      *    calculs en cours.     
-           05 WS-TEMP-RESULT       PIC 9(5)V99.
+      *    Stocke le résultat du calcul précédent ou initial. Signé
+      *    pour représenter les totaux courants négatifs.
+           05 WS-PREVIOUS-RESULT   PIC S9(5)V99 VALUE ZERO.
+
+      *    Résultat temporaire utilisé pour stocker le résultat des
+      *    calculs en cours. Signé pour les mêmes raisons.
+           05 WS-TEMP-RESULT       PIC S9(5)V99.
 
       *    Variables pour l'affichage formaté des nombres.
-           05 WS-DISPLAY-PREV      PIC -ZZZ9.99.
-           05 WS-DISPLAY-CURR      PIC -ZZZ9.99.
+           05 WS-DISPLAY-PREV      PIC -ZZZZ9.99.
+           05 WS-DISPLAY-CURR      PIC -ZZZZ9.99.
+
+      *    Registre de mémoire façon calculatrice (M+/M-/MR/MC).
+           05 WS-MEMORY-REGISTER   PIC S9(5)V99 VALUE ZERO.
+
+      *    Valeur de WS-PREVIOUS-RESULT avant la dernière opération,
+      *    utilisée pour l'annulation d'un coup (touche U).
+           05 WS-PRIOR-RESULT      PIC S9(5)V99 VALUE ZERO.
+
+      *    Indicateur de validité de la saisie numérique (0 = valide,
+      *    sinon position du premier caractère invalide).
+           05 WS-NUMVAL-STATUS     PIC 9(2).
 
       *    Saisie utilisateur et commandes de contrôle.
        01 WS-USER-INPUTS-AND-CONTROLS.
@@ -39,8 +122,8 @@
            05 WS-USER-INPUT        PIC X(10).
 
       *    Entrée de l'utilisateur pour les nombres et les commandes.
-           05 WS-OPERATION         PIC X.
-      
+           05 WS-OPERATION         PIC X(2).
+
       *    Type d'opération arithmétique sélectionné par l'utilisateur.
               88 ADDITION         VALUE 'A'.
               88 SUBTRACTION      VALUE 'S'.
@@ -48,27 +131,104 @@
               88 DIV              VALUE 'D'.
               88 POWER            VALUE 'P'.
 
+      *    Opérations de mémoire façon calculatrice: mémorise le
+      *    résultat courant (M+/M-) ou le rappelle/l'efface (MR/MC).
+              88 MEM-STORE-ADD    VALUE 'M+'.
+              88 MEM-STORE-SUB    VALUE 'M-'.
+              88 MEM-RECALL       VALUE 'MR'.
+              88 MEM-CLEAR        VALUE 'MC'.
+
       *    Conditions spéciales pour chaque type d'opération.
            05 WS-CONTINUE          PIC X VALUE 'Y'.
               
       *    Indicateur pour continuer ou terminer les calculs.
               88 CONTINUE-CALC    VALUE 'Y', 'N'.
 
-      *    Conditions pour contrôler la continuation ou la sortie du 
-      *    programme.       
+      *    Conditions pour contrôler la continuation ou la sortie du
+      *    programme.
               88 EXIT-PROGRAM     VALUE 'E'.
 
+      *    Annule la dernière opération sans perdre toute la session.
+              88 UNDO-LAST-OP     VALUE 'U'.
+
       *    Formats d'affichage pour les nombres.
        01 WS-DISPLAY-FORMATS.
 
       *    Format d'affichage pour les résultats, supprime les zéros 
       *    non significatifs.     
-           05 WS-NUM-DISPLAY       PIC -ZZZ9.99.
-      
-      *    Peut être utilisé pour un affichage alternatif ou 
+           05 WS-NUM-DISPLAY       PIC -ZZZZ9.99.
+
+      *    Peut être utilisé pour un affichage alternatif ou
       *    supplémentaire.
-           05 WS-DISPLAY-NUM       PIC -ZZZ9.99.
-              
+           05 WS-DISPLAY-NUM       PIC -ZZZZ9.99.
+
+      *    Sauvegarde temporaire de WS-DISPLAY-PREV autour des
+      *    opérations mémoire (2600 à 2900), qui empruntent
+      *    WS-DISPLAY-PREV/CURR pour leur propre écriture au journal
+      *    sans altérer la valeur utilisée par les calculs suivants.
+           05 WS-SAVED-DISPLAY-PREV PIC -ZZZZ9.99.
+
+      *    Contrôle du mode d'exécution (interactif ou batch via JCL).
+       01 WS-BATCH-CONTROLS.
+
+      *    Mode d'exécution, fourni en PARM par le JCL (ou en ligne
+      *    de commande). Laissé à blanc pour le mode interactif.
+           05 WS-RUN-MODE          PIC X(5) VALUE SPACES.
+              88 BATCH-MODE       VALUE 'BATCH'.
+
+      *    Indicateur de fin de fichier pour CALC-TRANS-FILE.
+           05 WS-TRANS-EOF         PIC X VALUE 'N'.
+              88 TRANS-EOF-REACHED VALUE 'Y'.
+
+      *    Mode d'arrondi applicable aux cinq opérations, choisi par
+      *    l'opérateur au démarrage.
+       01 WS-ROUNDING-CONTROLS.
+           05 WS-ROUND-MODE        PIC X VALUE 'N'.
+              88 ROUND-NEAREST    VALUE 'N'.
+              88 ROUND-TRUNCATE   VALUE 'T'.
+
+      *    Identifiant de l'opérateur, saisi au démarrage de la
+      *    session et reporté dans le journal et le rapport.
+       01 WS-OPERATOR-CONTROLS.
+           05 WS-OPERATOR-ID       PIC X(8) VALUE SPACES.
+
+      *    Indicateur de dépassement de capacité pour les opérations
+      *    de multiplication et de puissance.
+       01 WS-SIZE-ERROR-CONTROLS.
+           05 WS-SIZE-ERROR-FLAG   PIC X VALUE 'N'.
+              88 SIZE-ERROR-OCCURRED VALUE 'Y'.
+
+      *    Indique si la dernière opération exécutée a effectivement
+      *    ajouté une entrée à l'historique de session (certaines
+      *    opérations, comme les opérations mémoire invalides ou
+      *    rejetées, n'en ajoutent pas). Utilisé pour ne dépiler
+      *    l'historique sur annulation (touche U) que si nécessaire.
+       01 WS-UNDO-CONTROLS.
+           05 WS-LAST-OP-HISTORY-FLAG PIC X VALUE 'N'.
+              88 LAST-OP-PUSHED-HISTORY VALUE 'Y'.
+
+      *    Valeur du registre mémoire avant la dernière opération,
+      *    pour que l'annulation (touche U) revienne aussi sur les
+      *    mutations de M+/M-/MC et pas seulement sur le résultat.
+           05 WS-PRIOR-MEMORY-REGISTER PIC S9(5)V99 VALUE ZERO.
+
+      *    Historique des opérations de la session, utilisé pour
+      *    produire le rapport de fin de session (sous-totaux
+      *    successifs et résultat final).
+       01 WS-SESSION-REPORT-DATA.
+           05 WS-REPORT-DATE       PIC X(8).
+           05 WS-HISTORY-COUNT     PIC 9(4) VALUE ZERO.
+           05 WS-HISTORY-TRUNCATED-FLAG PIC X VALUE 'N'.
+              88 WS-HISTORY-TRUNCATED VALUE 'Y'.
+           05 WS-HISTORY-ENTRY OCCURS 9999 TIMES
+                                INDEXED BY WS-HIST-IDX.
+              10 WH-OP-CODE        PIC X(2).
+              10 WH-SUBTOTAL       PIC S9(5)V99.
+
+      *    Ligne de texte du rapport de session, composée en mémoire
+      *    avant d'être transférée vers CALC-RPT-RECORD.
+       01 WS-RPT-LINE              PIC X(80).
+
        PROCEDURE DIVISION.
 
       *    Point d'entrée principal du programme.
@@ -77,12 +237,17 @@
       *    Initialisation du programme et affichage de bienvenue.
            PERFORM 1100-INITIALIZE.
 
-      *    Demande à l'utilisateur d'entrer la première valeur.
-           PERFORM 1200-FIRST-INPUT.
+      *    Mode batch: traite les transactions de CALC-TRANS-FILE
+      *    sans interaction. Mode interactif: boucle habituelle.
+           IF BATCH-MODE
+              PERFORM 1050-BATCH-DRIVER
+           ELSE
+              PERFORM 1200-FIRST-INPUT
 
-      *    Boucle principale pour le traitement des calculs
-      *    jusqu'à ce que l'utilisateur décide de quitter le programme.
-           PERFORM 1300-PROCESS-CALCULATIONS UNTIL EXIT-PROGRAM.
+      *       Boucle principale pour le traitement des calculs
+      *       jusqu'à ce que l'utilisateur décide de quitter.
+              PERFORM 1300-PROCESS-CALCULATIONS UNTIL EXIT-PROGRAM
+           END-IF.
 
       *    Termine proprement le programme.
            PERFORM 9900-TERMINATE.
@@ -94,20 +259,140 @@
       *    Initialise la variable de contrôle pour continuer les calculs.
            MOVE 'Y' TO WS-CONTINUE.
 
+      *    Récupère le mode d'exécution équivalent au PARM= de l'étape
+      *    JCL (EXEC PGM=CALCPLUS,PARM='BATCH'). Sur ce compilateur,
+      *    un programme exécutable de plus haut niveau ne peut pas
+      *    déclarer de LINKAGE SECTION/PROCEDURE DIVISION USING (le
+      *    chargeur JCL qui alimenterait ce paramètre n'a pas
+      *    d'équivalent ici) ; ACCEPT FROM COMMAND-LINE sert donc de
+      *    substitut au PARM= et reçoit le même argument. BATCH
+      *    déclenche 1050-BATCH-DRIVER.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE.
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE.
+
+      *    Demande le mode d'arrondi à utiliser pour les cinq
+      *    opérations (mode batch: arrondi au plus près par défaut).
+           IF NOT BATCH-MODE
+              DISPLAY "Mode d'arrondi [N=Normal, T=Troncature] "
+                      "(défaut N): " WITH NO ADVANCING
+              ACCEPT WS-ROUND-MODE
+              MOVE FUNCTION UPPER-CASE(WS-ROUND-MODE) TO WS-ROUND-MODE
+              IF WS-ROUND-MODE NOT = 'N' AND WS-ROUND-MODE NOT = 'T'
+                 MOVE 'N' TO WS-ROUND-MODE
+              END-IF
+           END-IF.
+
+      *    Capture l'identifiant de l'opérateur pour la traçabilité
+      *    du journal et du rapport de fin de session.
+           IF BATCH-MODE
+              MOVE "BATCH" TO WS-OPERATOR-ID
+           ELSE
+              DISPLAY "Identifiant de l'opérateur: " WITH NO ADVANCING
+              ACCEPT WS-OPERATOR-ID
+           END-IF.
+
+      *    Ouvre le journal des calculs en ajout pour conserver
+      *    l'historique des sessions précédentes. Si le fichier
+      *    n'existe pas encore, on le crée. Tout autre statut
+      *    d'échec (à l'ouverture initiale ou au repli) est signalé,
+      *    comme pour CALC-TRANS-FILE et CALC-RPT-FILE.
+           OPEN EXTEND CALC-LOG-FILE.
+           IF WS-LOG-FILE-STATUS = '35'
+              CLOSE CALC-LOG-FILE
+              OPEN OUTPUT CALC-LOG-FILE
+           END-IF.
+           IF WS-LOG-FILE-STATUS NOT = '00'
+              DISPLAY "ERREUR: impossible d'ouvrir CALCLOG.DAT "
+                      "(statut " WS-LOG-FILE-STATUS
+                      "). Journalisation indisponible pour cette "
+                      "session."
+           END-IF.
+
+      *    Paragraphe pilote du traitement batch: lit chaque
+      *    transaction de CALC-TRANS-FILE et exécute l'opération
+      *    correspondante sans aucune interaction utilisateur. Si le
+      *    fichier de transactions est absent ou illisible, le
+      *    signale clairement plutôt que d'abandonner brutalement.
+       1050-BATCH-DRIVER.
+           OPEN INPUT CALC-TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = '00'
+              DISPLAY "ERREUR: impossible d'ouvrir CALCTRAN.DAT "
+                      "(statut " WS-TRANS-FILE-STATUS
+                      "). Traitement batch annulé."
+           ELSE
+              MOVE 'N' TO WS-TRANS-EOF
+              PERFORM UNTIL TRANS-EOF-REACHED
+                 READ CALC-TRANS-FILE
+                    AT END
+                       MOVE 'Y' TO WS-TRANS-EOF
+                    NOT AT END
+                       PERFORM 1060-BATCH-EXECUTE-ONE
+                 END-READ
+              END-PERFORM
+              CLOSE CALC-TRANS-FILE
+           END-IF.
+
+      *    Applique une transaction batch sur le résultat courant,
+      *    en réutilisant le même chemin que le mode interactif.
+      *    TR-OPERAND est un champ texte validé et converti comme la
+      *    saisie interactive, pour accepter des valeurs ordinaires
+      *    telles que "15.00" ou "-15.00".
+       1060-BATCH-EXECUTE-ONE.
+           MOVE WS-PREVIOUS-RESULT TO WS-DISPLAY-PREV.
+           MOVE TR-OPERAND TO WS-USER-INPUT.
+           PERFORM 1210-VALIDATE-USER-INPUT.
+           MOVE FUNCTION UPPER-CASE(TR-OPERATOR) TO WS-OPERATION.
+           IF WS-NUMVAL-STATUS NOT = ZERO
+              DISPLAY "Transaction invalide ignorée: " TR-OPERAND
+           ELSE
+              IF NOT (ADDITION OR SUBTRACTION OR MULTIPLICATION
+                    OR DIV OR POWER OR MEM-STORE-ADD
+                    OR MEM-STORE-SUB OR MEM-RECALL OR MEM-CLEAR)
+                 DISPLAY "Code d'opération batch invalide ignoré: "
+                         TR-OPERATOR
+              ELSE
+                 MOVE FUNCTION NUMVAL(WS-USER-INPUT) TO WS-CURRENT-NUM
+                 MOVE WS-CURRENT-NUM TO WS-DISPLAY-CURR
+                 PERFORM 1400-EXECUTE-OPERATION
+              END-IF
+           END-IF.
+
        1200-FIRST-INPUT.
       *    Invite l'utilisateur à saisir la première valeur numérique.
            DISPLAY "Entrez la première valeur: " WITH NO ADVANCING.
 
-      *    Accepte l'entrée de l'utilisateur et la stocke dans 
+      *    Accepte l'entrée de l'utilisateur et la stocke dans
       *    WS-USER-INPUT.
            ACCEPT WS-USER-INPUT.
 
-      *    Convertit l'entrée utilisateur en valeur numérique et 
+      *    Valide la saisie avant de la convertir, et reboucle tant
+      *    qu'elle n'est pas un littéral numérique correct.
+           PERFORM 1210-VALIDATE-USER-INPUT.
+           PERFORM UNTIL WS-NUMVAL-STATUS = ZERO
+              DISPLAY "Saisie invalide. Entrez un nombre valide "
+                      "(ex: 123.45 ou -12.5): " WITH NO ADVANCING
+              ACCEPT WS-USER-INPUT
+              PERFORM 1210-VALIDATE-USER-INPUT
+           END-PERFORM.
+
+      *    Convertit l'entrée utilisateur en valeur numérique et
       *    la stocke.
            MOVE FUNCTION NUMVAL(WS-USER-INPUT) TO WS-PREVIOUS-RESULT.
            MOVE WS-PREVIOUS-RESULT TO WS-DISPLAY-PREV.
 
+      *    Vérifie que WS-USER-INPUT est un littéral numérique valide
+      *    (accepté par NUMVAL) avant toute conversion.
+       1210-VALIDATE-USER-INPUT.
+
+           COMPUTE WS-NUMVAL-STATUS =
+              FUNCTION TEST-NUMVAL(WS-USER-INPUT).
+
        1300-PROCESS-CALCULATIONS.
+      *    Rafraîchit l'opérande affiché/journalisé pour qu'il
+      *    corresponde au résultat courant plutôt qu'à la première
+      *    valeur saisie en début de session.
+           MOVE WS-PREVIOUS-RESULT TO WS-DISPLAY-PREV.
+
       *    Affiche le résultat actuel pour l'utilisateur.
            MOVE WS-PREVIOUS-RESULT TO WS-NUM-DISPLAY.
            DISPLAY "Le résultat actuel est: " 
@@ -123,12 +408,26 @@
               GO TO 9900-TERMINATE
            END-IF.
 
+      *    Valide la saisie avant de la convertir, et reboucle tant
+      *    qu'elle n'est pas un littéral numérique correct.
+           PERFORM 1210-VALIDATE-USER-INPUT.
+           PERFORM UNTIL WS-NUMVAL-STATUS = ZERO
+              DISPLAY "Saisie invalide. Entrez un nombre valide "
+                      "(ex: 123.45 ou -12.5): " WITH NO ADVANCING
+              ACCEPT WS-USER-INPUT
+              IF FUNCTION UPPER-CASE(WS-USER-INPUT) = "E"
+                 GO TO 9900-TERMINATE
+              END-IF
+              PERFORM 1210-VALIDATE-USER-INPUT
+           END-PERFORM.
+
            MOVE FUNCTION NUMVAL(WS-USER-INPUT) TO WS-CURRENT-NUM.
            MOVE WS-CURRENT-NUM TO WS-DISPLAY-CURR.
 
       *    Demande à l'utilisateur de choisir une opération ou de sortir
-           DISPLAY "Choisir l'opération [A/S/M/D/P] ou 'E' pour "
-                    "sortir: " WITH NO ADVANCING.
+           DISPLAY "Choisir l'opération [A/S/M/D/P], M+/M-/MR/MC pour "
+                    "la mémoire, ou 'E' pour sortir: "
+                    WITH NO ADVANCING.
            ACCEPT WS-OPERATION.
 
       *    Convertit l'opération saisie en majuscules.
@@ -146,7 +445,11 @@
        1400-EXECUTE-OPERATION.
       
       *    Exécute une opération arithmétique en fonction de l'opération
-      *    saisie.
+      *    saisie. Conserve le résultat précédent pour permettre une
+      *    annulation d'un coup depuis 1500-CHECK-CONTINUE.
+           MOVE WS-PREVIOUS-RESULT TO WS-PRIOR-RESULT.
+           MOVE WS-MEMORY-REGISTER TO WS-PRIOR-MEMORY-REGISTER.
+           MOVE 'N' TO WS-LAST-OP-HISTORY-FLAG.
            EVALUATE WS-OPERATION
               WHEN 'A'
                  PERFORM 2100-DO-ADDITION
@@ -158,102 +461,362 @@
                  PERFORM 2400-DO-DIV
               WHEN 'P'
                  PERFORM 2500-DO-POWER
+              WHEN 'M+'
+                 PERFORM 2600-DO-MEM-STORE-ADD
+              WHEN 'M-'
+                 PERFORM 2700-DO-MEM-STORE-SUB
+              WHEN 'MR'
+                 PERFORM 2800-DO-MEM-RECALL
+              WHEN 'MC'
+                 PERFORM 2900-DO-MEM-CLEAR
               WHEN 'E'
                  PERFORM 9900-TERMINATE
               WHEN OTHER
-                 DISPLAY "Opération invalide. Veuillez réessayer." 
+                 DISPLAY "Opération invalide. Veuillez réessayer."
                  SPACE WITH NO ADVANCING
            END-EVALUATE.
 
       *    Vérification si l'utilisateur souhaite continuer.
        1500-CHECK-CONTINUE.
-      
+
       *    Demande à l'utilisateur s'il souhaite continuer.
-           DISPLAY "Voulez-vous continuer avec ce résultat? (Y/N/E):" 
+           DISPLAY "Voulez-vous continuer avec ce résultat? (Y/N/E) "
+                    "ou 'U' pour annuler la dernière opération:"
                     SPACE WITH NO ADVANCING.
            ACCEPT WS-CONTINUE.
            MOVE FUNCTION UPPER-CASE(WS-CONTINUE) TO WS-CONTINUE.
-        
+
       *    Évalue la réponse de l'utilisateur et agit en conséquence.
            EVALUATE WS-CONTINUE
               WHEN 'Y'
                  PERFORM 1300-PROCESS-CALCULATIONS
               WHEN 'N'
                  PERFORM 1200-FIRST-INPUT
+              WHEN 'U'
+                 PERFORM 1550-UNDO-LAST-OPERATION
+                 PERFORM 1500-CHECK-CONTINUE
               WHEN 'E'
                  PERFORM 9900-TERMINATE
               WHEN OTHER
                  DISPLAY "Saisie invalide. Veuillez répondre par Y,"
-                          SPACE "N ou E. " SPACE WITH NO ADVANCING
+                          SPACE "N, E ou U. " SPACE WITH NO ADVANCING
                  PERFORM 1500-CHECK-CONTINUE
            END-EVALUATE.
 
+      *    Annule la dernière opération exécutée en restaurant le
+      *    résultat qui précédait 1400-EXECUTE-OPERATION.
+       1550-UNDO-LAST-OPERATION.
+
+           MOVE WS-PRIOR-RESULT TO WS-PREVIOUS-RESULT.
+           MOVE WS-PREVIOUS-RESULT TO WS-DISPLAY-PREV.
+           MOVE WS-PREVIOUS-RESULT TO WS-NUM-DISPLAY.
+
+      *    Revient aussi sur une éventuelle mutation du registre
+      *    mémoire (M+/M-/MC) par la dernière opération, pour que
+      *    l'annulation soit complète et non partielle.
+           MOVE WS-PRIOR-MEMORY-REGISTER TO WS-MEMORY-REGISTER.
+
+      *    Ne dépile l'historique que si la dernière opération y a
+      *    réellement ajouté une entrée (les opérations mémoire, les
+      *    saisies invalides et les calculs rejetés n'en ajoutent
+      *    pas et ne doivent donc pas faire disparaître une entrée
+      *    antérieure légitime du rapport de session).
+           IF LAST-OP-PUSHED-HISTORY
+              IF WS-HISTORY-COUNT > 0
+                 SUBTRACT 1 FROM WS-HISTORY-COUNT
+              END-IF
+              MOVE 'N' TO WS-LAST-OP-HISTORY-FLAG
+           END-IF.
+           DISPLAY "Opération annulée. Résultat restauré: "
+                   FUNCTION TRIM(WS-NUM-DISPLAY).
+
       *    Addition.
        2100-DO-ADDITION.
-      
+
       *    Effectue une addition et affiche le résultat.
-           DISPLAY "ADDITION DEMANDÉE: " WS-DISPLAY-PREV  " + " 
+           DISPLAY "ADDITION DEMANDÉE: " WS-DISPLAY-PREV  " + "
                    WS-DISPLAY-CURR
-           COMPUTE WS-TEMP-RESULT = WS-PREVIOUS-RESULT + WS-CURRENT-NUM.
+           IF ROUND-NEAREST
+              COMPUTE WS-TEMP-RESULT ROUNDED =
+                 WS-PREVIOUS-RESULT + WS-CURRENT-NUM
+           ELSE
+              COMPUTE WS-TEMP-RESULT =
+                 WS-PREVIOUS-RESULT + WS-CURRENT-NUM
+           END-IF.
            MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY.
            DISPLAY "Addition: " FUNCTION TRIM(WS-NUM-DISPLAY).
            MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT.
+           PERFORM 1450-LOG-CALCULATION.
+           PERFORM 1460-RECORD-HISTORY.
 
       *    Soustraction.
        2200-DO-SUBTRACTION.
-      
+
       *    Effectue une soustraction et affiche le résultat.
-           DISPLAY "SOUSTRACTION DEMANDÉE: " WS-DISPLAY-PREV  " - " 
+           DISPLAY "SOUSTRACTION DEMANDÉE: " WS-DISPLAY-PREV  " - "
                    WS-DISPLAY-CURR
-           COMPUTE WS-TEMP-RESULT = WS-PREVIOUS-RESULT - WS-CURRENT-NUM.
+           IF ROUND-NEAREST
+              COMPUTE WS-TEMP-RESULT ROUNDED =
+                 WS-PREVIOUS-RESULT - WS-CURRENT-NUM
+           ELSE
+              COMPUTE WS-TEMP-RESULT =
+                 WS-PREVIOUS-RESULT - WS-CURRENT-NUM
+           END-IF.
            MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY.
            DISPLAY "Soustraction: " FUNCTION TRIM(WS-NUM-DISPLAY).
            MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT.
+           PERFORM 1450-LOG-CALCULATION.
+           PERFORM 1460-RECORD-HISTORY.
 
       *    Multiplication.
        2300-DO-MULTIPLICATION.
-      
-      *    Effectue une multiplication et affiche le résultat.
-           DISPLAY "MULTIPLICATION DEMANDÉE: " WS-DISPLAY-PREV " x " 
+
+      *    Effectue une multiplication et affiche le résultat. Une
+      *    garde ON SIZE ERROR évite de committer un résultat en
+      *    dépassement de capacité.
+           DISPLAY "MULTIPLICATION DEMANDÉE: " WS-DISPLAY-PREV " x "
                    WS-DISPLAY-CURR
-           COMPUTE WS-TEMP-RESULT = WS-PREVIOUS-RESULT * WS-CURRENT-NUM.
-           MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY.
-           DISPLAY "Multiplication: " FUNCTION TRIM(WS-NUM-DISPLAY).
-           MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT.
+           MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+           IF ROUND-NEAREST
+              COMPUTE WS-TEMP-RESULT ROUNDED =
+                 WS-PREVIOUS-RESULT * WS-CURRENT-NUM
+                 ON SIZE ERROR
+                    MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+              END-COMPUTE
+           ELSE
+              COMPUTE WS-TEMP-RESULT =
+                 WS-PREVIOUS-RESULT * WS-CURRENT-NUM
+                 ON SIZE ERROR
+                    MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+              END-COMPUTE
+           END-IF.
+           IF SIZE-ERROR-OCCURRED
+              DISPLAY "Erreur: dépassement de capacité. "
+                      "Calcul annulé."
+           ELSE
+              MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY
+              DISPLAY "Multiplication: " FUNCTION TRIM(WS-NUM-DISPLAY)
+              MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT
+              PERFORM 1450-LOG-CALCULATION
+              PERFORM 1460-RECORD-HISTORY
+           END-IF.
 
       *    Division.
        2400-DO-DIV.
-      
-      *    Vérifie si la division par zéro est évitée et affiche le 
+
+      *    Vérifie si la division par zéro est évitée et affiche le
       *    résultat.
            IF WS-CURRENT-NUM = 0 THEN
               DISPLAY "Erreur: Division par zéro."
            ELSE
-               DISPLAY "DIVISION DEMANDÉE: " WS-DISPLAY-PREV  " / " 
+               DISPLAY "DIVISION DEMANDÉE: " WS-DISPLAY-PREV  " / "
                    WS-DISPLAY-CURR
-              COMPUTE WS-TEMP-RESULT = WS-PREVIOUS-RESULT / 
-      -               WS-CURRENT-NUM
+              IF ROUND-NEAREST
+                 COMPUTE WS-TEMP-RESULT ROUNDED =
+                    WS-PREVIOUS-RESULT / WS-CURRENT-NUM
+              ELSE
+                 COMPUTE WS-TEMP-RESULT =
+                    WS-PREVIOUS-RESULT / WS-CURRENT-NUM
+              END-IF
               MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY
               DISPLAY "Division: " FUNCTION TRIM(WS-NUM-DISPLAY)
               MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT
+              PERFORM 1450-LOG-CALCULATION
+              PERFORM 1460-RECORD-HISTORY
            END-IF.
 
       *    Calcul de puissance.
        2500-DO-POWER.
-      
+
       *    Effectue un calcul de puissance et affiche le résultat.
-           DISPLAY "PUISSANCE DEMANDÉE: " WS-DISPLAY-PREV  " ** " 
+      *    Une garde ON SIZE ERROR évite de committer un résultat en
+      *    dépassement de capacité.
+           DISPLAY "PUISSANCE DEMANDÉE: " WS-DISPLAY-PREV  " ** "
                    WS-DISPLAY-CURR
-           COMPUTE WS-TEMP-RESULT = WS-PREVIOUS-RESULT ** 
-      -            WS-CURRENT-NUM.
-           MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY.
-           DISPLAY "Puissance: " FUNCTION TRIM(WS-NUM-DISPLAY).
-           MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT.
+           MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+           IF ROUND-NEAREST
+              COMPUTE WS-TEMP-RESULT ROUNDED =
+                 WS-PREVIOUS-RESULT ** WS-CURRENT-NUM
+                 ON SIZE ERROR
+                    MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+              END-COMPUTE
+           ELSE
+              COMPUTE WS-TEMP-RESULT =
+                 WS-PREVIOUS-RESULT ** WS-CURRENT-NUM
+                 ON SIZE ERROR
+                    MOVE 'Y' TO WS-SIZE-ERROR-FLAG
+              END-COMPUTE
+           END-IF.
+           IF SIZE-ERROR-OCCURRED
+              DISPLAY "Erreur: dépassement de capacité. "
+                      "Calcul annulé."
+           ELSE
+              MOVE WS-TEMP-RESULT TO WS-NUM-DISPLAY
+              DISPLAY "Puissance: " FUNCTION TRIM(WS-NUM-DISPLAY)
+              MOVE WS-TEMP-RESULT TO WS-PREVIOUS-RESULT
+              PERFORM 1450-LOG-CALCULATION
+              PERFORM 1460-RECORD-HISTORY
+           END-IF.
+
+      *    Journalisation de l'opération dans CALC-LOG-FILE.
+       1450-LOG-CALCULATION.
+
+      *    Écrit une ligne d'audit avec l'opérateur, l'heure, les deux
+      *    opérandes, le code d'opération et le résultat obtenu.
+           MOVE WS-OPERATOR-ID TO CL-OPERATOR-ID.
+           ACCEPT CL-TIME FROM TIME.
+           MOVE WS-DISPLAY-PREV TO CL-OPERAND-1.
+           MOVE WS-OPERATION TO CL-OP-CODE.
+           MOVE WS-DISPLAY-CURR TO CL-OPERAND-2.
+           MOVE WS-TEMP-RESULT TO CL-RESULT.
+           MOVE WS-CALC-LOG-LINE TO CALC-LOG-RECORD.
+           WRITE CALC-LOG-RECORD.
+
+      *    Ajoute l'opération à l'historique de la session, utilisé
+      *    pour produire le rapport de fin de session. Au-delà de la
+      *    capacité de la table, les entrées suivantes sont ignorées
+      *    mais signalées via WS-HISTORY-TRUNCATED pour que le
+      *    rapport ne paraisse pas complet alors qu'il ne l'est pas.
+       1460-RECORD-HISTORY.
+
+           IF WS-HISTORY-COUNT < 9999
+              ADD 1 TO WS-HISTORY-COUNT
+              MOVE WS-OPERATION TO WH-OP-CODE(WS-HISTORY-COUNT)
+              MOVE WS-TEMP-RESULT TO WH-SUBTOTAL(WS-HISTORY-COUNT)
+              MOVE 'Y' TO WS-LAST-OP-HISTORY-FLAG
+           ELSE
+              MOVE 'Y' TO WS-HISTORY-TRUNCATED-FLAG
+           END-IF.
+
+      *    Mémoire: ajoute le résultat courant au registre mémoire.
+      *    Journalisée comme les opérations arithmétiques, le
+      *    registre mémoire tenant lieu de second opérande.
+       2600-DO-MEM-STORE-ADD.
+
+           MOVE WS-DISPLAY-PREV TO WS-SAVED-DISPLAY-PREV.
+           ADD WS-PREVIOUS-RESULT TO WS-MEMORY-REGISTER.
+           MOVE WS-MEMORY-REGISTER TO WS-NUM-DISPLAY.
+           DISPLAY "Mémoire (M+): " FUNCTION TRIM(WS-NUM-DISPLAY).
+           MOVE WS-PRIOR-RESULT TO WS-DISPLAY-PREV.
+           MOVE WS-MEMORY-REGISTER TO WS-DISPLAY-CURR.
+           MOVE WS-MEMORY-REGISTER TO WS-TEMP-RESULT.
+           PERFORM 1450-LOG-CALCULATION.
+           PERFORM 1460-RECORD-HISTORY.
+           MOVE WS-SAVED-DISPLAY-PREV TO WS-DISPLAY-PREV.
+
+      *    Mémoire: soustrait le résultat courant du registre mémoire.
+       2700-DO-MEM-STORE-SUB.
+
+           MOVE WS-DISPLAY-PREV TO WS-SAVED-DISPLAY-PREV.
+           SUBTRACT WS-PREVIOUS-RESULT FROM WS-MEMORY-REGISTER.
+           MOVE WS-MEMORY-REGISTER TO WS-NUM-DISPLAY.
+           DISPLAY "Mémoire (M-): " FUNCTION TRIM(WS-NUM-DISPLAY).
+           MOVE WS-PRIOR-RESULT TO WS-DISPLAY-PREV.
+           MOVE WS-MEMORY-REGISTER TO WS-DISPLAY-CURR.
+           MOVE WS-MEMORY-REGISTER TO WS-TEMP-RESULT.
+           PERFORM 1450-LOG-CALCULATION.
+           PERFORM 1460-RECORD-HISTORY.
+           MOVE WS-SAVED-DISPLAY-PREV TO WS-DISPLAY-PREV.
+
+      *    Mémoire: rappelle le registre mémoire comme résultat
+      *    courant.
+       2800-DO-MEM-RECALL.
+
+           MOVE WS-MEMORY-REGISTER TO WS-PREVIOUS-RESULT.
+           MOVE WS-PREVIOUS-RESULT TO WS-DISPLAY-PREV.
+           MOVE WS-PREVIOUS-RESULT TO WS-NUM-DISPLAY.
+           DISPLAY "Mémoire rappelée (MR): "
+                   FUNCTION TRIM(WS-NUM-DISPLAY).
+           MOVE WS-MEMORY-REGISTER TO WS-DISPLAY-CURR.
+           MOVE WS-PREVIOUS-RESULT TO WS-TEMP-RESULT.
+           PERFORM 1450-LOG-CALCULATION.
+           PERFORM 1460-RECORD-HISTORY.
+
+      *    Mémoire: efface le registre mémoire.
+       2900-DO-MEM-CLEAR.
+
+           MOVE WS-DISPLAY-PREV TO WS-SAVED-DISPLAY-PREV.
+           MOVE ZERO TO WS-MEMORY-REGISTER.
+           DISPLAY "Mémoire effacée (MC).".
+           MOVE WS-PRIOR-RESULT TO WS-DISPLAY-PREV.
+           MOVE WS-MEMORY-REGISTER TO WS-DISPLAY-CURR.
+           MOVE WS-MEMORY-REGISTER TO WS-TEMP-RESULT.
+           PERFORM 1450-LOG-CALCULATION.
+           PERFORM 1460-RECORD-HISTORY.
+           MOVE WS-SAVED-DISPLAY-PREV TO WS-DISPLAY-PREV.
 
 
       *    Fin du programme.
        9900-TERMINATE.
-      
+
+      *    Ferme le journal des calculs.
+           CLOSE CALC-LOG-FILE.
+
+      *    Produit le rapport récapitulatif de la session.
+           PERFORM 9910-WRITE-SESSION-REPORT.
+
       *    Affiche un message de fin du programme.
            DISPLAY "Programme terminé."
            STOP RUN.
+
+      *    Écrit le rapport de session: date, opérateur, chaque
+      *    opération avec son sous-total, et le résultat final. Si le
+      *    fichier de rapport ne peut pas être ouvert, le signale
+      *    plutôt que d'abandonner sans explication.
+       9910-WRITE-SESSION-REPORT.
+
+           OPEN OUTPUT CALC-RPT-FILE.
+           IF WS-RPT-FILE-STATUS NOT = '00'
+              DISPLAY "ERREUR: impossible d'ouvrir CALCRPT.DAT "
+                      "(statut " WS-RPT-FILE-STATUS
+                      "). Rapport de session non produit."
+           ELSE
+              ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+
+              MOVE SPACES TO WS-RPT-LINE
+              STRING "Rapport de session CALCPLUS - Date: "
+                        DELIMITED BY SIZE
+                     WS-REPORT-DATE DELIMITED BY SIZE
+                     " - Operateur: " DELIMITED BY SIZE
+                     WS-OPERATOR-ID DELIMITED BY SIZE
+                     INTO WS-RPT-LINE
+              MOVE WS-RPT-LINE TO CALC-RPT-RECORD
+              WRITE CALC-RPT-RECORD
+
+              MOVE SPACES TO WS-RPT-LINE
+              MOVE "Operation   Sous-total" TO WS-RPT-LINE
+              MOVE WS-RPT-LINE TO CALC-RPT-RECORD
+              WRITE CALC-RPT-RECORD
+
+              PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                      UNTIL WS-HIST-IDX > WS-HISTORY-COUNT
+                 MOVE WH-SUBTOTAL(WS-HIST-IDX) TO WS-NUM-DISPLAY
+                 MOVE SPACES TO WS-RPT-LINE
+                 STRING WH-OP-CODE(WS-HIST-IDX) DELIMITED BY SIZE
+                        "    " DELIMITED BY SIZE
+                        FUNCTION TRIM(WS-NUM-DISPLAY) DELIMITED BY SIZE
+                        INTO WS-RPT-LINE
+                 MOVE WS-RPT-LINE TO CALC-RPT-RECORD
+                 WRITE CALC-RPT-RECORD
+              END-PERFORM
+
+              IF WS-HISTORY-TRUNCATED
+                 MOVE SPACES TO WS-RPT-LINE
+                 STRING "ATTENTION: historique tronque, des "
+                        "operations anterieures absentes."
+                        DELIMITED BY SIZE
+                        INTO WS-RPT-LINE
+                 MOVE WS-RPT-LINE TO CALC-RPT-RECORD
+                 WRITE CALC-RPT-RECORD
+              END-IF
+
+              MOVE WS-PREVIOUS-RESULT TO WS-NUM-DISPLAY
+              MOVE SPACES TO WS-RPT-LINE
+              STRING "Resultat final: " DELIMITED BY SIZE
+                     FUNCTION TRIM(WS-NUM-DISPLAY) DELIMITED BY SIZE
+                     INTO WS-RPT-LINE
+              MOVE WS-RPT-LINE TO CALC-RPT-RECORD
+              WRITE CALC-RPT-RECORD
+
+              CLOSE CALC-RPT-FILE
+           END-IF.
